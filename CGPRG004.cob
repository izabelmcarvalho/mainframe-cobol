@@ -20,26 +20,187 @@
        FILE-CONTROL.
       *==> LOCAL PARA O SELECT DOS ARQUVOS
 
+           SELECT ARQ-ENTRADA    ASSIGN TO "TERRIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-ENTRADA.
+
+           SELECT ARQ-RELATORIO  ASSIGN TO "TERREL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-RELATORIO.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "TERREJ"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-REJEITADOS.
+
+           SELECT ARQ-AUDITORIA  ASSIGN TO "TERAUD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-AUDITORIA.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "TERCKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-CHECKPOINT.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
       *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
 
+      *-----> ARQUIVO DE ENTRADA (UM TERRENO POR REGISTRO)
+       FD  ARQ-ENTRADA
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ENTRADA.
+           05 RE-CEP               PIC 9(08).
+           05 RE-FRENTE            PIC 9(03)V99.
+           05 RE-COMP              PIC 9(03)V99.
+           05 RE-VAL-M2            PIC 9(05)V99.
+
+      *-----> RELATORIO IMPRESSO (CABECALHO/DETALHE/TOTAIS)
+       FD  ARQ-RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELATORIO           PIC X(100).
+
+      *-----> ARQUIVO DE REGISTROS REJEITADOS NA VALIDACAO
+       FD  ARQ-REJEITADOS
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REJEITADO.
+           05 RJ-CEP               PIC 9(08).
+           05 RJ-FRENTE            PIC 9(03)V99.
+           05 RJ-COMP              PIC 9(03)V99.
+           05 RJ-COD-MOTIVO        PIC 9(02).
+           05 RJ-DESC-MOTIVO       PIC X(30).
+
+      *-----> ARQUIVO DE AUDITORIA DOS CALCULOS EFETUADOS
+       FD  ARQ-AUDITORIA
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AUDITORIA.
+           05 AU-DATA              PIC 9(08).
+           05 AU-HORA              PIC 99.99.9999.
+           05 AU-CEP               PIC 9(08).
+           05 AU-FRENTE            PIC 9(03)V99.
+           05 AU-COMP              PIC 9(03)V99.
+           05 AU-VAL-M2            PIC 9(05)V99.
+           05 AU-VAL-VENDA         PIC 9(08)V99.
+           05 AU-COMISSAO          PIC 9(07)V99.
+           05 AU-MENSAGEM          PIC X(12).
+
+      *-----> ARQUIVO DE CHECKPOINT PARA REINICIO DO LOTE
+       FD  ARQ-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHECKPOINT.
+           05 CK-QTD-PROCESSADA     PIC 9(08).
+           05 CK-QTD-EXIBIDOS       PIC 9(08).
+           05 CK-QTD-REJEITADOS     PIC 9(08).
+           05 CK-CT-ALTO            PIC 9(08).
+           05 CK-CT-MEDIO           PIC 9(08).
+           05 CK-CT-BAIXO           PIC 9(08).
+           05 CK-TOT-VENDA-ALTO     PIC 9(10)V99.
+           05 CK-TOT-VENDA-MEDIO    PIC 9(10)V99.
+           05 CK-TOT-VENDA-BAIXO    PIC 9(10)V99.
+           05 CK-TOT-COMIS-ALTO     PIC 9(09)V99.
+           05 CK-TOT-COMIS-MEDIO    PIC 9(09)V99.
+           05 CK-TOT-COMIS-BAIXO    PIC 9(09)V99.
+           05 CK-TOT-VENDA-GERAL    PIC 9(10)V99.
+           05 CK-TOT-COMIS-GERAL    PIC 9(09)V99.
+           05 CK-NR-PAGINA          PIC 9(04).
+           05 CK-LINHAS-PAGINA      PIC 9(02).
+           05 CK-TOT-VENDA-CEP      PIC 9(10)V99.
+           05 CK-TOT-COMIS-CEP      PIC 9(09)V99.
+           05 CK-CEP-PREFIXO-ANT    PIC 9(05).
+           05 CK-PRIMEIRA-QUEBRA    PIC X(01).
+
        WORKING-STORAGE SECTION.
       *-----------------------*
 
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
-       77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTEXIB              PIC 9(08).
+       77  FS-ENTRADA              PIC X(02) VALUE "00".
+       77  FS-RELATORIO            PIC X(02) VALUE "00".
+       77  FS-REJEITADOS           PIC X(02) VALUE "00".
+       77  FS-AUDITORIA            PIC X(02) VALUE "00".
+       77  FS-CHECKPOINT           PIC X(02) VALUE "00".
+       77  WS-CT-LIDOS             PIC 9(08) VALUE ZEROS.
+       77  WS-CT-REJEITADOS        PIC 9(08) VALUE ZEROS.
+
+      *-----> RESUMO FINAL POR FAIXA DE CLASSIFICACAO
+       77  WS-CT-ALTO              PIC 9(08) VALUE ZEROS.
+       77  WS-CT-MEDIO             PIC 9(08) VALUE ZEROS.
+       77  WS-CT-BAIXO             PIC 9(08) VALUE ZEROS.
+       77  WS-TOT-VENDA-ALTO       PIC 9(10)V99 VALUE ZEROS.
+       77  WS-TOT-VENDA-MEDIO      PIC 9(10)V99 VALUE ZEROS.
+       77  WS-TOT-VENDA-BAIXO      PIC 9(10)V99 VALUE ZEROS.
+       77  WS-TOT-COMIS-ALTO       PIC 9(09)V99 VALUE ZEROS.
+       77  WS-TOT-COMIS-MEDIO      PIC 9(09)V99 VALUE ZEROS.
+       77  WS-TOT-COMIS-BAIXO      PIC 9(09)V99 VALUE ZEROS.
+
+      *-----> CONTROLE DE CHECKPOINT/REINICIO DO LOTE
+      *-----> O CHECKPOINT E GRAVADO A CADA REGISTRO EFETIVAMENTE
+      *-----> GRAVADO EM TERREL/TERREJ/TERAUD, PARA QUE UM REINICIO
+      *-----> NUNCA REPROCESSE UM REGISTRO JA PRESENTE NESSES ARQUIVOS
+       77  WS-CKP-QTD-PROCESSADA   PIC 9(08) VALUE ZEROS.
+
+      *-----> VALIDACAO DOS CAMPOS DO REGISTRO DE ENTRADA
+       77  WS-REG-VALIDO           PIC X(01) VALUE "S".
+           88 REGISTRO-VALIDO                VALUE "S".
+           88 REGISTRO-INVALIDO              VALUE "N".
+       77  WS-COD-MOTIVO           PIC 9(02) VALUE ZEROS.
+       77  WS-DESC-MOTIVO          PIC X(30) VALUE SPACES.
+       77  WS-CEP-MINIMO           PIC 9(08) VALUE 00000001.
+       77  WS-CEP-MAXIMO           PIC 9(08) VALUE 99999999.
+
+      *-----> TOTAIS DO RELATORIO (QUEBRA POR CEP E GERAL)
+       77  WS-TOT-VENDA-CEP        PIC 9(10)V99 VALUE ZEROS.
+       77  WS-TOT-COMIS-CEP        PIC 9(09)V99 VALUE ZEROS.
+       77  WS-TOT-VENDA-GERAL      PIC 9(10)V99 VALUE ZEROS.
+       77  WS-TOT-COMIS-GERAL      PIC 9(09)V99 VALUE ZEROS.
+       77  WS-CEP-PREFIXO          PIC 9(05) VALUE ZEROS.
+       77  WS-CEP-PREFIXO-ANT      PIC 9(05) VALUE ZEROS.
+       77  WS-PRIMEIRA-QUEBRA      PIC X(01) VALUE "S".
+       77  WS-LINHAS-PAGINA        PIC 9(02) VALUE ZEROS.
+       77  WS-MAX-LINHAS           PIC 9(02) VALUE 40.
+       77  WS-NR-PAGINA            PIC 9(04) VALUE ZEROS.
+
+      *-----> CONTROLE DA CHAMADA COMO SUBROTINA (LK-PARAMETROS)
+       77  WS-PARAMS-OK            PIC X(01) VALUE "S".
+           88 PARAMETROS-VALIDOS             VALUE "S".
+       77  WS-COD-RETORNO          PIC 99 VALUE ZEROS.
        77  AS-CEP                 PIC 9(08).
        77  AS-FRENTE              PIC 9(03)V99.
        77  AS-COMP                PIC 9(03)V99.
        77  AS-VAL-M2              PIC 9(05)V99.
        77  AS-VAL-VENDA           PIC 9(08)V99.
        77  AS-COMISSAO            PIC 9(07)V99.
+       77  AS-IMPOSTO             PIC 9(07)V99.
        77  AS-DATA                PIC 9(08).
        77  AS-HORA                PIC 99.99.9999.
+       77  WS-VAL-M2-INFORMADO    PIC 9(05)V99 VALUE ZEROS.
+
+      *-----> PERCENTUAL DO IMPOSTO DE TRANSMISSAO (ITBI)
+       77  WS-PERC-ITBI           PIC 9(02)V99 VALUE 02,00.
+
+      *-----> TABELA DE PRECOS DO M2 POR FAIXA DE CEP
+       01  TAB-PRECOS-M2-VALORES.
+           05 FILLER              PIC X(23) VALUE
+              "00000001199999990231500".
+           05 FILLER              PIC X(23) VALUE
+              "20000000399999990320000".
+           05 FILLER              PIC X(23) VALUE
+              "40000000599999990280000".
+           05 FILLER              PIC X(23) VALUE
+              "60000000799999990350000".
+           05 FILLER              PIC X(23) VALUE
+              "80000000999999990410000".
+
+       01  TAB-PRECOS-M2 REDEFINES TAB-PRECOS-M2-VALORES.
+           05 TAB-PRECO OCCURS 5 TIMES INDEXED BY WS-IDX-PRECO.
+              10 TP-CEP-INICIAL   PIC 9(08).
+              10 TP-CEP-FINAL     PIC 9(08).
+              10 TP-VAL-M2        PIC 9(05)V99.
+
+       77  WS-QTD-FAIXAS          PIC 9(02) VALUE 05.
+       77  WS-ACHOU-PRECO         PIC X(01) VALUE "N".
+           88 PRECO-ENCONTRADO               VALUE "S".
 
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
@@ -55,25 +216,146 @@
            05 FILLER              PIC X(01)           VALUE SPACE.
            05 WS-COMISSAO         PIC $.$$$.$$9,99.
            05 FILLER              PIC X(01)           VALUE SPACE.
+           05 WS-IMPOSTO          PIC $$.$$$.$$9,99.
+           05 FILLER              PIC X(01)           VALUE SPACE.
            05 WS-MENSAGEM         PIC X(12).
 
+      *-----> LINHAS DE CABECALHO DO RELATORIO
+       01  WS-CABECALHO-1.
+           05 FILLER              PIC X(25)
+              VALUE "CGPRG004 - RELATORIO DE ".
+           05 FILLER              PIC X(30)
+              VALUE "PRECIFICACAO DE TERRENOS     ".
+           05 FILLER              PIC X(08) VALUE "PAGINA: ".
+           05 CB1-PAGINA          PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05 FILLER              PIC X(06) VALUE "DATA: ".
+           05 CB2-DATA.
+              10 CB2-DATA-DD       PIC X(02).
+              10 FILLER            PIC X(01) VALUE "/".
+              10 CB2-DATA-MM       PIC X(02).
+              10 FILLER            PIC X(01) VALUE "/".
+              10 CB2-DATA-AAAA     PIC X(04).
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(06) VALUE "HORA: ".
+           05 CB2-HORA            PIC 99.99.9999.
+
+       01  WS-CABECALHO-3.
+           05 FILLER              PIC X(25) VALUE
+              "CEP      FRENTE  COMP    ".
+           05 FILLER              PIC X(25) VALUE
+              "VAL M2       VAL VENDA   ".
+           05 FILLER              PIC X(25) VALUE
+              " COMISSAO    IMPOSTO    C".
+           05 FILLER              PIC X(25) VALUE
+              "LASSIFICACAO             ".
+
+      *-----> LINHA DE SUBTOTAL POR PREFIXO DE CEP
+       01  WS-LINHA-SUBTOTAL.
+           05 FILLER              PIC X(10) VALUE "SUBTOTAL  ".
+           05 SB-PREFIXO           PIC 9(05).
+           05 FILLER              PIC X(10) VALUE " VENDA    ".
+           05 SB-VAL-VENDA         PIC $$$.$$$.$$9,99.
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE "COMISSAO  ".
+           05 SB-COMISSAO          PIC $$.$$$.$$9,99.
+
+      *-----> LINHA DE TOTAL GERAL DO RELATORIO
+       01  WS-LINHA-TOTAL-GERAL.
+           05 FILLER              PIC X(16) VALUE "TOTAL GERAL  -  ".
+           05 FILLER              PIC X(10) VALUE "VENDA     ".
+           05 TG-VAL-VENDA         PIC $$$.$$$.$$9,99.
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE "COMISSAO  ".
+           05 TG-COMISSAO          PIC $$.$$$.$$9,99.
+
+      *-----> LINHA DE RESUMO POR FAIXA DE CLASSIFICACAO
+       01  WS-LINHA-RESUMO.
+           05 RS-DESCRICAO         PIC X(14).
+           05 FILLER               PIC X(05) VALUE "QTD: ".
+           05 RS-QTD               PIC ZZZ.ZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(07) VALUE "VENDA: ".
+           05 RS-VENDA             PIC $$$.$$$.$$9,99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "COMISSAO: ".
+           05 RS-COMISSAO          PIC $$.$$$.$$9,99.
+
        LINKAGE SECTION.
       *----------------*
        01  LK-PARAMETROS.
            05 LK-NR-DPTO             PIC 9(04).
            05 LK-NOME-DPTO           PIC X(15).
+           05 LK-CEP                 PIC 9(08).
+           05 LK-FRENTE              PIC 9(03)V99.
+           05 LK-COMP                PIC 9(03)V99.
+           05 LK-VAL-M2              PIC 9(05)V99.
+           05 LK-VAL-VENDA           PIC 9(08)V99.
+           05 LK-COMISSAO            PIC 9(07)V99.
+           05 LK-IMPOSTO             PIC 9(07)V99.
+           05 LK-CLASSIFICACAO       PIC X(12).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *====================*
       *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL                                        *
+      *    PONTO DE ENTRADA UNICO - DOIS MODOS DE EXECUCAO            *
+      *    CALL "CGPRG004" USING LK-PARAMETROS                        *
+      *    O MODO E DECIDIDO PELO CONTEUDO DE LK-CEP:                 *
+      *    - LK-CEP ZERADO (OU NAO INFORMADO): EXECUTA O LOTE         *
+      *      NOTURNO COMPLETO CONTRA TERRIN/TERREL/TERREJ/TERAUD,     *
+      *      DO MESMO JEITO QUE O JOB NOTURNO SEMPRE RODOU.           *
+      *    - LK-CEP PREENCHIDO: PRECIFICA SOMENTE O TERRENO           *
+      *      INFORMADO EM LK-PARAMETROS E DEVOLVE O RESULTADO EM      *
+      *      LK-COD-RETORNO/LK-VAL-M2/LK-VAL-VENDA/LK-COMISSAO/        *
+      *      LK-IMPOSTO/LK-CLASSIFICACAO, SEM TOCAR NOS ARQUIVOS       *
+      *      DO LOTE. E ASSIM QUE OS DEMAIS PROGRAMAS DA SUITE DE      *
+      *      VENDAS DEVEM CHAMAR ESTE PROGRAMA PARA PRECIFICAR UM      *
+      *      UNICO TERRENO AVULSO.                                    *
       *--------------------------------------------------------------*
 
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 050-TERMINAR
-           STOP RUN.
+           IF LK-CEP = ZEROS
+              PERFORM 010-INICIAR
+
+              IF PARAMETROS-VALIDOS
+                 PERFORM 020-LER-ENTRADA
+                 PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+              END-IF
+
+              PERFORM 050-TERMINAR
+              GOBACK
+           END-IF
+
+           PERFORM 060-VALIDAR-PARAMETROS-SUB
+
+           IF PARAMETROS-VALIDOS
+              MOVE LK-CEP     TO AS-CEP
+              MOVE LK-FRENTE  TO AS-FRENTE
+              MOVE LK-COMP    TO AS-COMP
+              MOVE LK-VAL-M2  TO WS-VAL-M2-INFORMADO
+
+              PERFORM 062-VALIDAR-TERRENO-SUB
+
+              IF REGISTRO-VALIDO
+                 PERFORM 065-CALCULAR-TERRENO
+              END-IF
+
+              IF REGISTRO-INVALIDO
+                 MOVE WS-COD-MOTIVO TO LK-COD-RETORNO
+              ELSE
+                 MOVE AS-VAL-M2    TO LK-VAL-M2
+                 MOVE AS-VAL-VENDA TO LK-VAL-VENDA
+                 MOVE AS-COMISSAO  TO LK-COMISSAO
+                 MOVE AS-IMPOSTO   TO LK-IMPOSTO
+                 MOVE WS-MENSAGEM  TO LK-CLASSIFICACAO
+                 MOVE 00           TO LK-COD-RETORNO
+
+                 PERFORM 038-GRAVAR-AUDITORIA-SUB
+              END-IF
+           END-IF
+
+           GOBACK.
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
       *--------------------------------------------------------------*
@@ -92,40 +374,514 @@
             AS-HORA(7:4)
            .
 
-           MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE "N"     TO  WS-FIM
+           MOVE  ZEROS  TO  WS-CTEXIB  WS-CT-LIDOS  WS-CT-REJEITADOS
+           MOVE  ZEROS  TO  WS-TOT-VENDA-CEP   WS-TOT-COMIS-CEP
+                             WS-TOT-VENDA-GERAL WS-TOT-COMIS-GERAL
+                             WS-CEP-PREFIXO-ANT
+           MOVE  ZEROS  TO  WS-CT-ALTO WS-CT-MEDIO WS-CT-BAIXO
+           MOVE  ZEROS  TO  WS-TOT-VENDA-ALTO  WS-TOT-VENDA-MEDIO
+                             WS-TOT-VENDA-BAIXO
+           MOVE  ZEROS  TO  WS-TOT-COMIS-ALTO  WS-TOT-COMIS-MEDIO
+                             WS-TOT-COMIS-BAIXO
+           MOVE  ZEROS  TO  WS-NR-PAGINA WS-LINHAS-PAGINA
+           MOVE "S"     TO  WS-PRIMEIRA-QUEBRA
+           MOVE "S"     TO  WS-PARAMS-OK
+           MOVE ZEROS   TO  WS-COD-RETORNO
+
+           PERFORM 018-RESTAURAR-CHECKPOINT
+
+           OPEN INPUT ARQ-ENTRADA
+           IF FS-ENTRADA NOT = "00"
+              DISPLAY "** ARQ-ENTRADA (TERRIN) NAO ABERTO **"
+              DISPLAY "** FILE STATUS " FS-ENTRADA " **"
+              MOVE "N" TO WS-PARAMS-OK
+              MOVE 99  TO WS-COD-RETORNO
+           END-IF
+
+      *-----> SO ABRE OS ARQUIVOS DE SAIDA SE A ENTRADA ABRIU, PARA
+      *-----> NAO TRUNCAR/ESTENDER TERREL/TERREJ/TERAUD QUANDO O LOTE
+      *-----> NEM VAI RODAR POR FALTA DA TERRIN
+           IF PARAMETROS-VALIDOS
+              IF WS-CKP-QTD-PROCESSADA > ZERO
+                 OPEN EXTEND ARQ-RELATORIO
+              ELSE
+                 OPEN OUTPUT ARQ-RELATORIO
+              END-IF
+              IF FS-RELATORIO NOT = "00"
+                 DISPLAY "** ARQ-RELATORIO (TERREL) NAO ABERTO **"
+                 DISPLAY "** FILE STATUS " FS-RELATORIO " **"
+                 MOVE "N" TO WS-PARAMS-OK
+                 MOVE 99  TO WS-COD-RETORNO
+              END-IF
+           END-IF
+
+           IF PARAMETROS-VALIDOS
+              IF WS-CKP-QTD-PROCESSADA > ZERO
+                 OPEN EXTEND ARQ-REJEITADOS
+              ELSE
+                 OPEN OUTPUT ARQ-REJEITADOS
+              END-IF
+              IF FS-REJEITADOS NOT = "00"
+                 DISPLAY "** ARQ-REJEITADOS (TERREJ) NAO ABERTO **"
+                 DISPLAY "** FILE STATUS " FS-REJEITADOS " **"
+                 MOVE "N" TO WS-PARAMS-OK
+                 MOVE 99  TO WS-COD-RETORNO
+              END-IF
+           END-IF
+
+           IF PARAMETROS-VALIDOS
+              IF WS-CKP-QTD-PROCESSADA > ZERO
+                 OPEN EXTEND ARQ-AUDITORIA
+              ELSE
+                 OPEN OUTPUT ARQ-AUDITORIA
+              END-IF
+              IF FS-AUDITORIA NOT = "00"
+                 DISPLAY "** ARQ-AUDITORIA (TERAUD) NAO ABERTO **"
+                 DISPLAY "** FILE STATUS " FS-AUDITORIA " **"
+                 MOVE "N" TO WS-PARAMS-OK
+                 MOVE 99  TO WS-COD-RETORNO
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    RESTAURAR O CHECKPOINT DE UM LOTE INTERROMPIDO             *
+      *--------------------------------------------------------------*
+       018-RESTAURAR-CHECKPOINT.
+
+           MOVE ZEROS TO WS-CKP-QTD-PROCESSADA
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF FS-CHECKPOINT = "00"
+              READ ARQ-CHECKPOINT
+                 NOT AT END
+                    MOVE CK-QTD-PROCESSADA  TO WS-CKP-QTD-PROCESSADA
+                    MOVE CK-QTD-EXIBIDOS    TO WS-CTEXIB
+                    MOVE CK-QTD-REJEITADOS  TO WS-CT-REJEITADOS
+                    MOVE CK-CT-ALTO         TO WS-CT-ALTO
+                    MOVE CK-CT-MEDIO        TO WS-CT-MEDIO
+                    MOVE CK-CT-BAIXO        TO WS-CT-BAIXO
+                    MOVE CK-TOT-VENDA-ALTO  TO WS-TOT-VENDA-ALTO
+                    MOVE CK-TOT-VENDA-MEDIO TO WS-TOT-VENDA-MEDIO
+                    MOVE CK-TOT-VENDA-BAIXO TO WS-TOT-VENDA-BAIXO
+                    MOVE CK-TOT-COMIS-ALTO  TO WS-TOT-COMIS-ALTO
+                    MOVE CK-TOT-COMIS-MEDIO TO WS-TOT-COMIS-MEDIO
+                    MOVE CK-TOT-COMIS-BAIXO TO WS-TOT-COMIS-BAIXO
+                    MOVE CK-TOT-VENDA-GERAL TO WS-TOT-VENDA-GERAL
+                    MOVE CK-TOT-COMIS-GERAL TO WS-TOT-COMIS-GERAL
+                    MOVE CK-NR-PAGINA       TO WS-NR-PAGINA
+                    MOVE CK-LINHAS-PAGINA   TO WS-LINHAS-PAGINA
+                    MOVE CK-TOT-VENDA-CEP   TO WS-TOT-VENDA-CEP
+                    MOVE CK-TOT-COMIS-CEP   TO WS-TOT-COMIS-CEP
+                    MOVE CK-CEP-PREFIXO-ANT TO WS-CEP-PREFIXO-ANT
+                    MOVE CK-PRIMEIRA-QUEBRA TO WS-PRIMEIRA-QUEBRA
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           IF WS-CKP-QTD-PROCESSADA > ZERO
+              DISPLAY "RETOMANDO LOTE A PARTIR DO REGISTRO "
+                 WS-CKP-QTD-PROCESSADA
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS PARAMETROS RECEBIDOS DO PROGRAMA CHAMADOR       *
+      *    (SOMENTE NO MODO DE PRECIFICACAO DE UM TERRENO AVULSO)     *
+      *--------------------------------------------------------------*
+       060-VALIDAR-PARAMETROS-SUB.
+
+           MOVE ZERO TO LK-COD-RETORNO
+           MOVE "S"  TO WS-PARAMS-OK
+
+           IF LK-NR-DPTO = ZEROS
+              MOVE 9999           TO LK-NR-DPTO
+              MOVE "DESCONHECIDO" TO LK-NOME-DPTO
+           ELSE
+              IF LK-NOME-DPTO = SPACES
+                 MOVE "N" TO WS-PARAMS-OK
+                 MOVE 99  TO LK-COD-RETORNO
+                 DISPLAY "** LK-NOME-DPTO NAO INFORMADO PARA O DPTO "
+                    LK-NR-DPTO " **"
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS CAMPOS DO TERRENO RECEBIDOS VIA LK-PARAMETROS   *
+      *    (SOMENTE NO MODO DE PRECIFICACAO DE UM TERRENO AVULSO)     *
+      *--------------------------------------------------------------*
+       062-VALIDAR-TERRENO-SUB.
+
+           MOVE "S"     TO WS-REG-VALIDO
+           MOVE ZEROS   TO WS-COD-MOTIVO
+           MOVE SPACES  TO WS-DESC-MOTIVO
+
+           IF LK-FRENTE IS NOT NUMERIC
+              OR LK-COMP   IS NOT NUMERIC
+              OR LK-CEP    IS NOT NUMERIC
+                 MOVE "N" TO WS-REG-VALIDO
+                 MOVE 01  TO WS-COD-MOTIVO
+                 MOVE "CAMPO NAO NUMERICO"           TO WS-DESC-MOTIVO
+           ELSE
+              IF LK-FRENTE = ZEROS OR LK-COMP = ZEROS
+                 MOVE "N" TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO
+                 MOVE "FRENTE OU COMPRIMENTO ZERADO"  TO WS-DESC-MOTIVO
+              ELSE
+                 IF LK-CEP < WS-CEP-MINIMO OR LK-CEP > WS-CEP-MAXIMO
+                    MOVE "N" TO WS-REG-VALIDO
+                    MOVE 03  TO WS-COD-MOTIVO
+                    MOVE "CEP FORA DA FAIXA VALIDA"   TO WS-DESC-MOTIVO
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA (SYSIN)      *
+      *--------------------------------------------------------------*
+       020-LER-ENTRADA.
+
+           READ ARQ-ENTRADA
+              AT END
+                 MOVE 'S' TO WS-FIM
+              NOT AT END
+                 ADD 1 TO WS-CT-LIDOS
+           END-READ
            .
       *--------------------------------------------------------------*
       *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           MOVE 0900300          TO AS-CEP.
-           MOVE 12,35            TO AS-FRENTE.
-           MOVE 52,00            TO AS-COMP.
-           MOVE 2315,00          TO AS-VAL-M2.
+           IF WS-CT-LIDOS > WS-CKP-QTD-PROCESSADA
+              MOVE RE-CEP              TO AS-CEP
+              MOVE RE-FRENTE           TO AS-FRENTE
+              MOVE RE-COMP             TO AS-COMP
+              MOVE RE-VAL-M2           TO WS-VAL-M2-INFORMADO
+
+              PERFORM 025-VALIDAR-REGISTRO
+
+              IF REGISTRO-VALIDO
+                 PERFORM 065-CALCULAR-TERRENO
+              END-IF
+
+              IF REGISTRO-INVALIDO
+                 PERFORM 035-GRAVAR-REJEITADO
+                 ADD 1 TO WS-CT-REJEITADOS
+              ELSE
+                 EVALUATE WS-MENSAGEM
+                    WHEN "ALTO PADRAO"
+                       ADD 1            TO WS-CT-ALTO
+                       ADD AS-VAL-VENDA TO WS-TOT-VENDA-ALTO
+                       ADD AS-COMISSAO  TO WS-TOT-COMIS-ALTO
+                    WHEN "BAIXO PADRAO"
+                       ADD 1            TO WS-CT-BAIXO
+                       ADD AS-VAL-VENDA TO WS-TOT-VENDA-BAIXO
+                       ADD AS-COMISSAO  TO WS-TOT-COMIS-BAIXO
+                    WHEN OTHER
+                       ADD 1            TO WS-CT-MEDIO
+                       ADD AS-VAL-VENDA TO WS-TOT-VENDA-MEDIO
+                       ADD AS-COMISSAO  TO WS-TOT-COMIS-MEDIO
+                 END-EVALUATE
 
-           COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP * AS-VAL-M2.
+                 MOVE AS-CEP          TO WS-CEP
+                 MOVE AS-FRENTE       TO WS-FRENTE
+                 MOVE AS-COMP         TO WS-COMP
+                 MOVE AS-VAL-M2       TO WS-VAL-M2
+                 MOVE AS-VAL-VENDA    TO WS-VAL-VENDA
+                 MOVE AS-COMISSAO     TO WS-COMISSAO
+                 MOVE AS-IMPOSTO      TO WS-IMPOSTO
 
-           IF AS-VAL-VENDA > 1500000,00
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA *  0,04
-              MOVE "ALTO PADRAO" TO WS-MENSAGEM
+                 PERFORM 037-GRAVAR-AUDITORIA
+                 PERFORM 040-IMPRIMIR-DETALHE
+                 ADD   1               TO   WS-CTEXIB
+              END-IF
+
+              PERFORM 046-GRAVAR-CHECKPOINT
+           END-IF
+
+           PERFORM 020-LER-ENTRADA
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS CAMPOS DO REGISTRO ANTES DE CALCULAR            *
+      *--------------------------------------------------------------*
+       025-VALIDAR-REGISTRO.
+
+           MOVE "S"     TO WS-REG-VALIDO
+           MOVE ZEROS   TO WS-COD-MOTIVO
+           MOVE SPACES  TO WS-DESC-MOTIVO
+
+           IF RE-FRENTE IS NOT NUMERIC
+              OR RE-COMP   IS NOT NUMERIC
+              OR RE-CEP    IS NOT NUMERIC
+                 MOVE "N" TO WS-REG-VALIDO
+                 MOVE 01  TO WS-COD-MOTIVO
+                 MOVE "CAMPO NAO NUMERICO"           TO WS-DESC-MOTIVO
            ELSE
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA *  0,06
-              MOVE "MEDIO PADRAO" TO WS-MENSAGEM
-           END-IF.
+              IF RE-FRENTE = ZEROS OR RE-COMP = ZEROS
+                 MOVE "N" TO WS-REG-VALIDO
+                 MOVE 02  TO WS-COD-MOTIVO
+                 MOVE "FRENTE OU COMPRIMENTO ZERADO"  TO WS-DESC-MOTIVO
+              ELSE
+                 IF RE-CEP < WS-CEP-MINIMO OR RE-CEP > WS-CEP-MAXIMO
+                    MOVE "N" TO WS-REG-VALIDO
+                    MOVE 03  TO WS-COD-MOTIVO
+                    MOVE "CEP FORA DA FAIXA VALIDA"   TO WS-DESC-MOTIVO
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PESQUISAR O PRECO DO M2 NA TABELA POR FAIXA DE CEP         *
+      *--------------------------------------------------------------*
+       028-PESQUISAR-PRECO-M2.
+
+           MOVE "N" TO WS-ACHOU-PRECO
+
+           PERFORM 029-VERIFICAR-FAIXA-PRECO
+              VARYING WS-IDX-PRECO FROM 1 BY 1
+              UNTIL WS-IDX-PRECO > WS-QTD-FAIXAS
+                 OR PRECO-ENCONTRADO
+           .
+      *--------------------------------------------------------------*
+      *    VERIFICAR SE O CEP PERTENCE A FAIXA CORRENTE DA TABELA     *
+      *--------------------------------------------------------------*
+       029-VERIFICAR-FAIXA-PRECO.
+
+           IF AS-CEP >= TP-CEP-INICIAL (WS-IDX-PRECO)
+              AND AS-CEP <= TP-CEP-FINAL (WS-IDX-PRECO)
+                 MOVE TP-VAL-M2 (WS-IDX-PRECO) TO AS-VAL-M2
+                 MOVE "S" TO WS-ACHOU-PRECO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CALCULAR O VALOR DE VENDA, A COMISSAO E O ITBI DE UM       *
+      *    TERRENO (AS-CEP/AS-FRENTE/AS-COMP JA PREENCHIDOS) -        *
+      *    USADO TANTO PELO LOTE (030-PROCESSAR) QUANTO PELO MODO     *
+      *    DE TERRENO AVULSO, PARA NAO DUPLICAR A REGRA DE PRECO      *
+      *--------------------------------------------------------------*
+       065-CALCULAR-TERRENO.
+
+           PERFORM 028-PESQUISAR-PRECO-M2
+           IF PRECO-ENCONTRADO
+              CONTINUE
+           ELSE
+              MOVE WS-VAL-M2-INFORMADO TO AS-VAL-M2
+           END-IF
+
+           COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP * AS-VAL-M2
+              ON SIZE ERROR
+                 MOVE "N" TO WS-REG-VALIDO
+                 MOVE 04  TO WS-COD-MOTIVO
+                 MOVE "VALOR DE VENDA EXCEDE O LIMITE" TO WS-DESC-MOTIVO
+           END-COMPUTE
+
+           IF REGISTRO-VALIDO
+              EVALUATE TRUE
+                 WHEN AS-VAL-VENDA > 1500000,00
+                    COMPUTE AS-COMISSAO = AS-VAL-VENDA *  0,04
+                    MOVE "ALTO PADRAO" TO WS-MENSAGEM
+                 WHEN AS-VAL-VENDA < 150000,00
+                    COMPUTE AS-COMISSAO = AS-VAL-VENDA *  0,08
+                    MOVE "BAIXO PADRAO" TO WS-MENSAGEM
+                 WHEN OTHER
+                    COMPUTE AS-COMISSAO = AS-VAL-VENDA *  0,06
+                    MOVE "MEDIO PADRAO" TO WS-MENSAGEM
+              END-EVALUATE
+
+              COMPUTE AS-IMPOSTO = AS-VAL-VENDA * WS-PERC-ITBI / 100
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UM REGISTRO REJEITADO NA VALIDACAO                 *
+      *--------------------------------------------------------------*
+       035-GRAVAR-REJEITADO.
+
+           MOVE RE-CEP          TO RJ-CEP
+           MOVE RE-FRENTE       TO RJ-FRENTE
+           MOVE RE-COMP         TO RJ-COMP
+           MOVE WS-COD-MOTIVO   TO RJ-COD-MOTIVO
+           MOVE WS-DESC-MOTIVO  TO RJ-DESC-MOTIVO
 
-           MOVE AS-CEP          TO WS-CEP.
-           MOVE AS-FRENTE       TO WS-FRENTE.
-           MOVE AS-COMP         TO WS-COMP.
-           MOVE AS-VAL-M2       TO WS-VAL-M2.
-           MOVE AS-VAL-VENDA    TO WS-VAL-VENDA.
-           MOVE AS-COMISSAO     TO WS-COMISSAO.
+           WRITE REG-REJEITADO
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR A TRILHA DE AUDITORIA DO CALCULO EFETUADO           *
+      *--------------------------------------------------------------*
+       037-GRAVAR-AUDITORIA.
 
-           DISPLAY "-------------------------------------------------"
-           DISPLAY WS-REG-SYSOUT
-           DISPLAY "-------------------------------------------------"
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+           MOVE AS-DATA         TO AU-DATA
+           MOVE AS-HORA         TO AU-HORA
+           MOVE AS-CEP          TO AU-CEP
+           MOVE AS-FRENTE       TO AU-FRENTE
+           MOVE AS-COMP         TO AU-COMP
+           MOVE AS-VAL-M2       TO AU-VAL-M2
+           MOVE AS-VAL-VENDA    TO AU-VAL-VENDA
+           MOVE AS-COMISSAO     TO AU-COMISSAO
+           MOVE WS-MENSAGEM     TO AU-MENSAGEM
+
+           WRITE REG-AUDITORIA
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR A AUDITORIA DE UM TERRENO AVULSO PRECIFICADO NO     *
+      *    MODO DE TERRENO AVULSO. O ARQUIVO NAO FICA ABERTO ENTRE    *
+      *    CHAMADAS, POR ISSO ABRE/GRAVA/FECHA A CADA CHAMADA (IGUAL AO*
+      *    CHECKPOINT EM 046-GRAVAR-CHECKPOINT), ESTENDENDO A TRILHA  *
+      *    JA GRAVADA PELO LOTE NOTURNO QUANDO TERAUD JA EXISTE.      *
+      *--------------------------------------------------------------*
+       038-GRAVAR-AUDITORIA-SUB.
+
+           ACCEPT AS-DATA FROM DATE
+           ACCEPT AS-HORA FROM TIME
+
+           OPEN EXTEND ARQ-AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+              OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+
+           IF FS-AUDITORIA = "00"
+              PERFORM 037-GRAVAR-AUDITORIA
+              CLOSE ARQ-AUDITORIA
+           ELSE
+              DISPLAY "** ARQ-AUDITORIA (TERAUD) NAO ABERTO **"
+              DISPLAY "** FILE STATUS " FS-AUDITORIA " **"
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR A LINHA DE DETALHE NO RELATORIO (COM QUEBRAS)     *
+      *--------------------------------------------------------------*
+       040-IMPRIMIR-DETALHE.
+
+           MOVE AS-CEP(1:5) TO WS-CEP-PREFIXO
+
+           IF WS-PRIMEIRA-QUEBRA = "S"
+              MOVE WS-CEP-PREFIXO TO WS-CEP-PREFIXO-ANT
+              MOVE "N"            TO WS-PRIMEIRA-QUEBRA
+           END-IF
+
+           IF WS-LINHAS-PAGINA = ZERO
+              OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                 PERFORM 042-IMPRIMIR-CABECALHO
+           END-IF
+
+           IF WS-CEP-PREFIXO NOT = WS-CEP-PREFIXO-ANT
+              PERFORM 044-IMPRIMIR-SUBTOTAL
+              MOVE WS-CEP-PREFIXO TO WS-CEP-PREFIXO-ANT
+              IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                 PERFORM 042-IMPRIMIR-CABECALHO
+              END-IF
+           END-IF
+
+           WRITE REG-RELATORIO FROM WS-REG-SYSOUT
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           ADD AS-VAL-VENDA TO WS-TOT-VENDA-CEP    WS-TOT-VENDA-GERAL
+           ADD AS-COMISSAO  TO WS-TOT-COMIS-CEP    WS-TOT-COMIS-GERAL
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O CABECALHO DE UMA NOVA PAGINA DO RELATORIO       *
+      *--------------------------------------------------------------*
+       042-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WS-NR-PAGINA
+           MOVE WS-NR-PAGINA TO CB1-PAGINA
+           MOVE AS-DATA(7:2) TO CB2-DATA-DD
+           MOVE AS-DATA(5:2) TO CB2-DATA-MM
+           MOVE AS-DATA(3:1) TO CB2-DATA-AAAA(1:1)
+           MOVE AS-DATA(1:1) TO CB2-DATA-AAAA(2:1)
+           MOVE AS-DATA(3:2) TO CB2-DATA-AAAA(3:2)
+           MOVE AS-HORA      TO CB2-HORA
+
+           IF WS-NR-PAGINA > 1
+              WRITE REG-RELATORIO FROM SPACES
+           END-IF
+
+           WRITE REG-RELATORIO FROM WS-CABECALHO-1
+           WRITE REG-RELATORIO FROM WS-CABECALHO-2
+           WRITE REG-RELATORIO FROM SPACES
+           WRITE REG-RELATORIO FROM WS-CABECALHO-3
+
+           MOVE ZEROS TO WS-LINHAS-PAGINA
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O SUBTOTAL DO PREFIXO DE CEP ENCERRADO            *
+      *--------------------------------------------------------------*
+       044-IMPRIMIR-SUBTOTAL.
+
+           MOVE WS-CEP-PREFIXO-ANT TO SB-PREFIXO
+           MOVE WS-TOT-VENDA-CEP   TO SB-VAL-VENDA
+           MOVE WS-TOT-COMIS-CEP   TO SB-COMISSAO
+
+           WRITE REG-RELATORIO FROM WS-LINHA-SUBTOTAL
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           MOVE ZEROS TO WS-TOT-VENDA-CEP WS-TOT-COMIS-CEP
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O CHECKPOINT DO LOTE (PERMITE REINICIO)             *
+      *--------------------------------------------------------------*
+       046-GRAVAR-CHECKPOINT.
+
+           MOVE WS-CT-LIDOS         TO CK-QTD-PROCESSADA
+           MOVE WS-CTEXIB           TO CK-QTD-EXIBIDOS
+           MOVE WS-CT-REJEITADOS    TO CK-QTD-REJEITADOS
+           MOVE WS-CT-ALTO          TO CK-CT-ALTO
+           MOVE WS-CT-MEDIO         TO CK-CT-MEDIO
+           MOVE WS-CT-BAIXO         TO CK-CT-BAIXO
+           MOVE WS-TOT-VENDA-ALTO   TO CK-TOT-VENDA-ALTO
+           MOVE WS-TOT-VENDA-MEDIO  TO CK-TOT-VENDA-MEDIO
+           MOVE WS-TOT-VENDA-BAIXO  TO CK-TOT-VENDA-BAIXO
+           MOVE WS-TOT-COMIS-ALTO   TO CK-TOT-COMIS-ALTO
+           MOVE WS-TOT-COMIS-MEDIO  TO CK-TOT-COMIS-MEDIO
+           MOVE WS-TOT-COMIS-BAIXO  TO CK-TOT-COMIS-BAIXO
+           MOVE WS-TOT-VENDA-GERAL  TO CK-TOT-VENDA-GERAL
+           MOVE WS-TOT-COMIS-GERAL  TO CK-TOT-COMIS-GERAL
+           MOVE WS-NR-PAGINA        TO CK-NR-PAGINA
+           MOVE WS-LINHAS-PAGINA    TO CK-LINHAS-PAGINA
+           MOVE WS-TOT-VENDA-CEP    TO CK-TOT-VENDA-CEP
+           MOVE WS-TOT-COMIS-CEP    TO CK-TOT-COMIS-CEP
+           MOVE WS-CEP-PREFIXO-ANT  TO CK-CEP-PREFIXO-ANT
+           MOVE WS-PRIMEIRA-QUEBRA  TO CK-PRIMEIRA-QUEBRA
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           IF FS-CHECKPOINT NOT = "00"
+              DISPLAY "** ARQ-CHECKPOINT (TERCKP) NAO ABERTO **"
+              DISPLAY "** FILE STATUS " FS-CHECKPOINT " **"
+           ELSE
+              WRITE REG-CHECKPOINT
+              IF FS-CHECKPOINT NOT = "00"
+                 DISPLAY "** ERRO AO GRAVAR O CHECKPOINT (TERCKP) **"
+                 DISPLAY "** FILE STATUS " FS-CHECKPOINT " **"
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O RESUMO FINAL POR FAIXA DE CLASSIFICACAO         *
+      *--------------------------------------------------------------*
+       048-IMPRIMIR-RESUMO.
+
+           WRITE REG-RELATORIO FROM SPACES
+           MOVE "RESUMO POR FAIXA DE CLASSIFICACAO" TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE "ALTO PADRAO"  TO RS-DESCRICAO
+           MOVE WS-CT-ALTO           TO RS-QTD
+           MOVE WS-TOT-VENDA-ALTO    TO RS-VENDA
+           MOVE WS-TOT-COMIS-ALTO    TO RS-COMISSAO
+           WRITE REG-RELATORIO FROM WS-LINHA-RESUMO
+
+           MOVE "MEDIO PADRAO" TO RS-DESCRICAO
+           MOVE WS-CT-MEDIO          TO RS-QTD
+           MOVE WS-TOT-VENDA-MEDIO   TO RS-VENDA
+           MOVE WS-TOT-COMIS-MEDIO   TO RS-COMISSAO
+           WRITE REG-RELATORIO FROM WS-LINHA-RESUMO
+
+           MOVE "BAIXO PADRAO" TO RS-DESCRICAO
+           MOVE WS-CT-BAIXO          TO RS-QTD
+           MOVE WS-TOT-VENDA-BAIXO   TO RS-VENDA
+           MOVE WS-TOT-COMIS-BAIXO   TO RS-COMISSAO
+           WRITE REG-RELATORIO FROM WS-LINHA-RESUMO
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
@@ -134,7 +890,67 @@
 
            DISPLAY "** ENCERRANDO A EXECUCAO **"
 
-           DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           IF PARAMETROS-VALIDOS
+              IF WS-TOT-VENDA-CEP > ZERO OR WS-TOT-COMIS-CEP > ZERO
+                 PERFORM 044-IMPRIMIR-SUBTOTAL
+              END-IF
+
+              MOVE WS-TOT-VENDA-GERAL TO TG-VAL-VENDA
+              MOVE WS-TOT-COMIS-GERAL TO TG-COMISSAO
+              WRITE REG-RELATORIO FROM WS-LINHA-TOTAL-GERAL
+
+              PERFORM 048-IMPRIMIR-RESUMO
+
+              CLOSE ARQ-ENTRADA
+              CLOSE ARQ-RELATORIO
+              CLOSE ARQ-REJEITADOS
+              CLOSE ARQ-AUDITORIA
+
+              MOVE ZEROS TO CK-QTD-PROCESSADA  CK-QTD-EXIBIDOS
+                             CK-QTD-REJEITADOS CK-CT-ALTO
+                             CK-CT-MEDIO       CK-CT-BAIXO
+                             CK-TOT-VENDA-ALTO CK-TOT-VENDA-MEDIO
+                             CK-TOT-VENDA-BAIXO
+                             CK-TOT-COMIS-ALTO CK-TOT-COMIS-MEDIO
+                             CK-TOT-COMIS-BAIXO
+                             CK-TOT-VENDA-GERAL CK-TOT-COMIS-GERAL
+                             CK-NR-PAGINA       CK-LINHAS-PAGINA
+                             CK-TOT-VENDA-CEP   CK-TOT-COMIS-CEP
+                             CK-CEP-PREFIXO-ANT
+              MOVE "S" TO CK-PRIMEIRA-QUEBRA
+
+              OPEN OUTPUT ARQ-CHECKPOINT
+              IF FS-CHECKPOINT NOT = "00"
+                 DISPLAY "** ARQ-CHECKPOINT (TERCKP) NAO ABERTO **"
+                 DISPLAY "** FILE STATUS " FS-CHECKPOINT " **"
+              ELSE
+                 WRITE REG-CHECKPOINT
+                 IF FS-CHECKPOINT NOT = "00"
+                    DISPLAY "** ERRO AO GRAVAR O CHECKPOINT (TERCKP) **"
+                    DISPLAY "** FILE STATUS " FS-CHECKPOINT " **"
+                 END-IF
+                 CLOSE ARQ-CHECKPOINT
+              END-IF
+
+              DISPLAY "REGISTROS LIDOS      = " WS-CT-LIDOS
+              DISPLAY "REGISTROS EXIBIDOS   = " WS-CTEXIB
+              DISPLAY "  ALTO PADRAO        = " WS-CT-ALTO
+              DISPLAY "  MEDIO PADRAO       = " WS-CT-MEDIO
+              DISPLAY "  BAIXO PADRAO       = " WS-CT-BAIXO
+              DISPLAY "REGISTROS REJEITADOS = " WS-CT-REJEITADOS
+
+              IF WS-CTEXIB = ZERO AND WS-CT-REJEITADOS = ZERO
+                 MOVE 10 TO WS-COD-RETORNO
+              ELSE
+                 IF WS-CT-REJEITADOS > ZERO
+                    MOVE 04 TO WS-COD-RETORNO
+                 ELSE
+                    MOVE 00 TO WS-COD-RETORNO
+                 END-IF
+              END-IF
+           END-IF
+
+           DISPLAY "CODIGO DE RETORNO = " WS-COD-RETORNO
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG004"
            .
       *---------------> FIM DO PROGRAMA CGPRG004 <-------------------*
